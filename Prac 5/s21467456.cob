@@ -1,52 +1,594 @@
            >> SOURCE FORMAT IS FIXED
            identification division.
-              program-id.  s21467456.              
+              program-id.  s21467456.
+           environment division.
+                input-output section.
+                file-control.
+      *             morning extract of the shift readings, one
+      *             two-digit reading per line
+                    select input-file assign to "INPUT.DAT"
+                        organization is line sequential
+                        file status is input-file-status.
+      *             dated report handed to the auditors, one per run
+                    select report-file
+                        assign to dynamic report-file-name
+                        organization is line sequential
+                        file status is report-file-status.
+      *             cumulative shift-over-shift mode history
+                    select history-file assign to "HISTORY.DAT"
+                        organization is line sequential
+                        file status is history-file-status.
+      *             restart point for a large batch, refreshed every
+      *             checkpoint-interval readings
+                    select checkpoint-file assign to "CHECKPT.DAT"
+                        organization is line sequential
+                        file status is checkpoint-file-status.
+      *             csv feed for the reporting system, alongside the
+      *             dated human-readable report
+                    select csv-file
+                        assign to dynamic csv-file-name
+                        organization is line sequential
+                        file status is csv-file-status.
            data division.
+                file section.
+                fd  input-file.
+      *             read as alphanumeric so a bad extract line can be
+      *             validated instead of aborting the run
+                01 input-record pic x(2).
+                fd  report-file.
+                01 report-line pic x(80).
+                fd  history-file.
+      *             sized for the worst case: up to 200 readings at
+      *             "NN, " (4 chars) plus up to 200 tied mode values at
+      *             "NN/" (3 chars), plus the date prefix
+                01 history-line pic x(2000).
+                fd  checkpoint-file.
+                01 checkpoint-line pic x(6).
+                fd  csv-file.
+      *             sized for the same worst case as history-line
+                01 csv-line pic x(2000).
                 working-storage section.
-      *         array of 5 integers (without occuring clause)
+      *         array of readings, sized off arr-count instead of a
+      *         fixed occurs so a whole shift (50-200 readings) fits
+      *         in one run
                 01 arrlist.
-                   05 arr occurs 5 times pic 9(2).
-      *         mode
-                01 m pic 9.
+                   05 arr-count pic 9(3) value 0.
+                   05 arr occurs 1 to 200 times
+                         depending on arr-count pic 9(2).
+      *         mode - m holds the first tied value hit while scanning
+      *         arr (not necessarily the lowest) and is only meaningful
+      *         when mode-count = 1; modelist holds every value tied
+      *         at c-max for a multi-modal run
+                01 m pic 9(2).
+                01 modelist.
+                   05 mode-count pic 9(3) value 0.
+                   05 mode-val occurs 1 to 200 times
+                         depending on mode-count pic 9(2).
       *         counters
-                01 c pic 9(2).
-                01 c-max pic 9(2).
+                01 c pic 9(3).
+                01 c-max pic 9(3).
       *         indicies
-                01 i pic 9(2).
-                01 j pic 9(2).
+                01 i pic 9(3).
+                01 j pic 9(3).
+                01 k pic 9(3).
+                01 already-tied pic x value "N".
+      *         re-entry validation for readData
+                01 reading-value pic 9(2).
+      *         mean/median/range, computed off the same arr table
+                01 sorted-list.
+                   05 sorted-arr occurs 1 to 200 times
+                         depending on arr-count pic 9(2).
+                01 temp-val pic 9(2).
+                01 arr-sum pic 9(7).
+                01 mean pic 9(3)v99.
+                01 median pic 9(3)v99.
+                01 mean-disp pic zz9.99.
+                01 median-disp pic zz9.99.
+                01 reading-range pic 9(2).
+                01 mid pic 9(3).
+      *         dated report file
+                01 run-date-yyyymmdd pic 9(8).
+                01 run-date-display pic x(10).
+                01 report-file-name pic x(30).
+                01 report-file-status pic xx.
+      *         morning extract
+                01 input-file-status pic xx.
+      *         history log
+                01 history-file-status pic xx.
+                01 line-ptr pic 9(4).
+      *         checkpoint/restart for large batch runs
+                01 checkpoint-file-status pic xx.
+                01 checkpoint-interval pic 9(3) value 25.
+                01 recs-read pic 9(4) value 0.
+                01 checkpoint-recs pic 9(4) value 0.
+                01 checkpoint-count pic 9(3) value 0.
+                01 discarded-count pic 9(4) value 0.
+                01 input-eof pic x value "N".
+      *         csv feed for the reporting system
+                01 csv-file-name pic x(30).
+                01 csv-file-status pic xx.
 
            procedure division.
-                initialize i j c c-max.
+                initialize i j c c-max arr-count.
                 perform begin.
                 readData.
-                perform varying i from 1 by 1 until i > 5
-                    display "Enter number " i " : "
-                    accept arr(i)
+                move 0 to arr-count.
+                move 0 to recs-read.
+                move 0 to checkpoint-recs.
+      *         restore progress from a prior crashed run, if any, so
+      *         we don't re-validate readings already booked into arr
+                open input checkpoint-file.
+                if checkpoint-file-status = "00"
+      *             write-checkpoint's "clean completion" step leaves
+      *             CHECKPT.DAT open output/closed - a zero-byte file
+      *             that still opens input with status "00" - so these
+      *             reads need their own at end handling instead of
+      *             relying on what checkpoint-recs/checkpoint-count
+      *             happen to de-edit to when nothing was ever moved
+      *             into them
+                    read checkpoint-file into checkpoint-line
+                        at end move 0 to checkpoint-recs
+                    end-read
+                    if checkpoint-file-status = "00"
+                        move checkpoint-line to checkpoint-recs
+                        read checkpoint-file into checkpoint-line
+                            at end move 0 to checkpoint-count
+                        end-read
+                        if checkpoint-file-status = "00"
+                            move checkpoint-line to checkpoint-count
+                        end-if
+                    else
+                        move 0 to checkpoint-count
+                    end-if
+      *             a stale, hand-edited, or otherwise corrupt
+      *             checkpoint could carry a count past the arr table's
+      *             200-entry cap (or fewer total records read than
+      *             readings kept, which is impossible) - treat that as
+      *             corrupt and start a fresh run instead of driving
+      *             arr(arr-count) out of bounds
+                    if checkpoint-count > 200
+                            or checkpoint-recs < checkpoint-count
+                        display "readData: checkpoint corrupt (count "
+                                checkpoint-count ", recs "
+                                checkpoint-recs "), starting a fresh "
+                                "run"
+                        move 0 to checkpoint-count
+                        move 0 to checkpoint-recs
+                    end-if
+                    perform varying i from 1 by 1
+                            until i > checkpoint-count
+                        read checkpoint-file into checkpoint-line
+                            at end exit perform
+                        end-read
+                        add 1 to arr-count
+                        move checkpoint-line to arr(arr-count)
+                    end-perform
+                    close checkpoint-file
+                else
+                    close checkpoint-file
+                end-if.
+                open input input-file.
+                if input-file-status not = "00"
+      *             an unattended overnight run has to survive the
+      *             extract not being there yet (wrong path, extract
+      *             job still running, permissions) instead of
+      *             abending outright - log it and fall through to the
+      *             "no valid readings" path with an empty arr
+                    display
+                        "readData: unable to open INPUT.DAT, status "
+                        input-file-status
+                        "; treating this run as an empty batch"
+      *             discard anything a restored checkpoint booked into
+      *             arr above - this run read nothing, so it can't
+      *             report a prior run's readings as its own
+                    move 0 to arr-count
+                else
+      *             fast-forward past the records the crashed run
+      *             already consumed, without re-validating them
+                    perform varying i from 1 by 1
+                            until i > checkpoint-recs
+                        read input-file
+                            at end exit perform
+                        end-read
+                        add 1 to recs-read
+                    end-perform
+                    perform until arr-count = 200
+                        read input-file
+                            at end
+                                exit perform
+                        end-read
+                        add 1 to recs-read
+      *                 a single-digit reading left unpadded by the
+      *                 extract (e.g. "5") is read as "5 " and would
+      *                 otherwise fail the numeric test below -
+      *                 zero-fill it before validating
+                        if input-record(2:1) = space
+                                and input-record(1:1) not = space
+                            move input-record(1:1) to input-record(2:1)
+                            move "0" to input-record(1:1)
+                        end-if
+      *                 the file replaced the old "accept arr(i)" so a
+      *                 mistyped/garbled line can't be re-keyed -
+      *                 instead of aborting the run, skip it and read
+      *                 the next one
+                        if input-record is numeric
+                            move input-record to reading-value
+                            add 1 to arr-count
+                            move reading-value to arr(arr-count)
+                        else
+                            display "readData: non-numeric reading, "
+                                    "skipped : " input-record
+                        end-if
+                        if function mod(recs-read, checkpoint-interval)
+                                = 0
+                            perform write-checkpoint
+                        end-if
+                    end-perform
+      *             the table filled before the extract ran dry - make
+      *             sure a shift with more than 200 readings shows the
+      *             shortfall instead of silently dropping the rest
+                    if arr-count = 200
+                        move 0 to discarded-count
+                        move "N" to input-eof
+                        perform until input-eof = "Y"
+                            read input-file
+                                at end move "Y" to input-eof
+                                not at end add 1 to discarded-count
+                            end-read
+                        end-perform
+                        if discarded-count > 0
+                            display "readData: table full at 200 "
+                                    "readings, " discarded-count
+                                    " additional reading(s) discarded"
+                        end-if
+                    end-if
+                    close input-file
+                end-if.
+      *         run completed clean, so a restart from here should
+      *         start a fresh batch, not resume this one
+                open output checkpoint-file.
+                close checkpoint-file.
+                write-checkpoint.
+                open output checkpoint-file.
+                move recs-read to checkpoint-line.
+                write checkpoint-line.
+                move arr-count to checkpoint-line.
+                write checkpoint-line.
+                perform varying i from 1 by 1 until i > arr-count
+                    move arr(i) to checkpoint-line
+                    write checkpoint-line
                 end-perform.
-                move 0 to i.
+                close checkpoint-file.
                 modefunction.
                 perform modefunctioncount.
                 modefunctioncount.
-                perform varying j from 1 by 1 until j > 5
-                   if arr(i) = arr(j)
-                       add 1 to c
-                   end-if
-                end-perform.
-                if c > c-max
+                perform varying i from 1 by 1 until i > arr-count
+                    move 0 to c
+                    perform varying j from 1 by 1 until j > arr-count
+                        if arr(i) = arr(j)
+                            add 1 to c
+                        end-if
+                    end-perform
+                    if c > c-max
                         move c to c-max
-                        move arr(i) to m
-                end-if
-                move 0 to j.
-                add 1 to i.
-                move 0 to c.
-                if i < 5
-                    perform modefunctioncount
+                        move 1 to mode-count
+                        move arr(i) to mode-val(1)
+                    else
+                        if c = c-max
+                            move "N" to already-tied
+                            perform varying k from 1 by 1
+                                    until k > mode-count
+                                if mode-val(k) = arr(i)
+                                    move "Y" to already-tied
+                                end-if
+                            end-perform
+                            if already-tied = "N"
+                                add 1 to mode-count
+                                move arr(i) to mode-val(mode-count)
+                            end-if
+                        end-if
+                    end-if
+                end-perform.
+                if mode-count > 0
+                    move mode-val(1) to m
+                end-if.
+      *         no valid readings survived req 005's validation - there
+      *         is nothing to sum, sort, or take a middle element of,
+      *         so leave the stats fields at zero rather than touch
+      *         arr/sorted-arr/mode-val at subscript 0
+                compute-statistics.
+                if arr-count > 0
+                    move 0 to arr-sum
+                    perform varying i from 1 by 1 until i > arr-count
+                        add arr(i) to arr-sum
+                        move arr(i) to sorted-arr(i)
+                    end-perform
+                    divide arr-sum by arr-count giving mean rounded
+      *             simple ascending bubble sort of sorted-arr, needed
+      *             to pick out the middle value(s) for the median
+                    perform varying i from 1 by 1 until i > arr-count
+                        perform varying j from 1 by 1
+                                until j > arr-count - i
+                            if sorted-arr(j) > sorted-arr(j + 1)
+                                move sorted-arr(j) to temp-val
+                                move sorted-arr(j + 1) to sorted-arr(j)
+                                move temp-val to sorted-arr(j + 1)
+                            end-if
+                        end-perform
+                    end-perform
+                    move sorted-arr(arr-count) to reading-range
+                    subtract sorted-arr(1) from reading-range
+                    divide arr-count by 2 giving mid
+                    if function mod(arr-count, 2) = 0
+                        compute median rounded =
+                            (sorted-arr(mid) + sorted-arr(mid + 1)) / 2
+                    else
+                        move sorted-arr(mid + 1) to median
+                    end-if
+                    move mean to mean-disp
+                    move median to median-disp
                 end-if.
                 begin.
                 perform readData.
                 perform modefunction.
-                display "Data is : " arr(1) ", " arr(2) ", " arr(3) ", " 
-                arr(4) ", " arr(5).
-                display "Mode is : " m.
+                perform compute-statistics.
+                if arr-count = 0
+                    display "No valid readings in this batch."
+                else
+                    display "Data is : "
+                    perform varying i from 1 by 1 until i > arr-count
+                        display "  " arr(i)
+                    end-perform
+                    if c-max = 1 and mode-count > 1
+      *                 every reading is distinct - c-max never got
+      *                 past 1, so "tied" here just means nothing
+      *                 repeated, not a genuine multi-modal batch
+                        display "No repeated readings in this batch."
+                    else
+                        if mode-count > 1
+                            display
+                                "Data is multi-modal, tied values : "
+                            perform varying k from 1 by 1
+                                    until k > mode-count
+                                display "  " mode-val(k)
+                            end-perform
+                        else
+                            display "Mode is : " m
+                        end-if
+                    end-if
+                    display "Mean is : " mean-disp
+                    display "Median is : " median-disp
+                    display "Range is : " reading-range
+                end-if.
+                perform write-report.
+                perform write-history.
+                perform write-csv.
                 stop run.
+      *         run-date-yyyymmdd/run-date-display are used by
+      *         write-report, write-history, and write-csv alike, so
+      *         each of them performs this rather than relying on one
+      *         of the others having already populated the fields
+                compute-run-date.
+                accept run-date-yyyymmdd from date yyyymmdd.
+                string run-date-yyyymmdd(1:4) delimited by size
+                       "-"                   delimited by size
+                       run-date-yyyymmdd(5:2) delimited by size
+                       "-"                   delimited by size
+                       run-date-yyyymmdd(7:2) delimited by size
+                       into run-date-display
+                end-string.
+                write-report.
+                perform compute-run-date.
+                string "REPORT" run-date-yyyymmdd ".TXT"
+                       delimited by size into report-file-name
+                end-string.
+                open output report-file.
+                if report-file-status not = "00"
+                    display "write-report: unable to open report file, "
+                            "status " report-file-status
+                else
+                    move spaces to report-line
+                    string "Run date : " run-date-display
+                           delimited by size into report-line
+                    end-string
+                    write report-line
+                    if arr-count = 0
+                        move "No valid readings in this batch."
+                            to report-line
+                        write report-line
+                    else
+                        move "Data is : " to report-line
+                        write report-line
+                        perform varying i from 1 by 1
+                                until i > arr-count
+                            move spaces to report-line
+                            string "  " arr(i)
+                                   delimited by size into report-line
+                            end-string
+                            write report-line
+                        end-perform
+                        if c-max = 1 and mode-count > 1
+                            move "No repeated readings in this batch."
+                                to report-line
+                            write report-line
+                        else
+                            if mode-count > 1
+                                move
+                                "Data is multi-modal, tied values : "
+                                    to report-line
+                                write report-line
+                                perform varying k from 1 by 1
+                                        until k > mode-count
+                                    move spaces to report-line
+                                    string "  " mode-val(k)
+                                           delimited by size
+                                           into report-line
+                                    end-string
+                                    write report-line
+                                end-perform
+                            else
+                                move spaces to report-line
+                                string "Mode is : " m
+                                       delimited by size
+                                       into report-line
+                                end-string
+                                write report-line
+                            end-if
+                        end-if
+                        move spaces to report-line
+                        string "Mean is : " mean-disp
+                               delimited by size into report-line
+                        end-string
+                        write report-line
+                        move spaces to report-line
+                        string "Median is : " median-disp
+                               delimited by size into report-line
+                        end-string
+                        write report-line
+                        move spaces to report-line
+                        string "Range is : " reading-range
+                               delimited by size into report-line
+                        end-string
+                        write report-line
+                    end-if
+                    close report-file
+                end-if.
+                write-history.
+                perform compute-run-date.
+                open extend history-file.
+                if history-file-status not = "00"
+                    open output history-file
+                end-if.
+      *         open extend's fallback to open output only fixes
+      *         "file doesn't exist yet" - if the fallback also fails
+      *         (e.g. an unwritable directory), don't write blind
+                if history-file-status not = "00"
+                    display
+                        "write-history: unable to open history file, "
+                        "status " history-file-status
+                else
+                    move spaces to history-line
+                    move 1 to line-ptr
+                    string run-date-display delimited by size
+                           ", "            delimited by size
+                           into history-line with pointer line-ptr
+                    end-string
+                    if arr-count = 0
+                        string "no valid readings" delimited by size
+                               into history-line with pointer line-ptr
+                        end-string
+                    else
+                        perform varying i from 1 by 1
+                                until i > arr-count
+                            string arr(i) delimited by size
+                                   ", "   delimited by size
+                                   into history-line
+                                   with pointer line-ptr
+                                on overflow
+                                    display "history line truncated"
+                            end-string
+                        end-perform
+                        if c-max = 1 and mode-count > 1
+      *                     every reading is distinct - there is no
+      *                     mode to report, not a genuine tie
+                            string "none" delimited by size
+                                   into history-line
+                                   with pointer line-ptr
+                            end-string
+                        else
+                            if mode-count > 1
+                                perform varying k from 1 by 1
+                                        until k > mode-count
+                                    string mode-val(k) delimited by
+                                           size
+                                           into history-line
+                                           with pointer line-ptr
+                                        on overflow
+                                            display
+                                                "history line truncated"
+                                    end-string
+                                    if k < mode-count
+                                        string "/" delimited by size
+                                               into history-line
+                                               with pointer line-ptr
+                                        end-string
+                                    end-if
+                                end-perform
+                            else
+                                string m delimited by size
+                                       into history-line
+                                       with pointer line-ptr
+                                end-string
+                            end-if
+                        end-if
+                    end-if
+                    write history-line
+                    close history-file
+                end-if.
+                write-csv.
+                perform compute-run-date.
+                string "STATS" run-date-yyyymmdd ".CSV"
+                       delimited by size into csv-file-name
+                end-string.
+                open output csv-file.
+                if csv-file-status not = "00"
+                    display "write-csv: unable to open csv file, "
+                            "status " csv-file-status
+                else
+                    move spaces to csv-line
+                    move 1 to line-ptr
+                    string run-date-display delimited by size
+                           ", "            delimited by size
+                           into csv-line with pointer line-ptr
+                    end-string
+                    if arr-count = 0
+                        string "no valid readings" delimited by size
+                               into csv-line with pointer line-ptr
+                        end-string
+                    else
+                        perform varying i from 1 by 1
+                                until i > arr-count
+                            string arr(i) delimited by size
+                                   ", "   delimited by size
+                                   into csv-line with pointer line-ptr
+                                on overflow
+                                    display "csv line truncated"
+                            end-string
+                        end-perform
+                        if c-max = 1 and mode-count > 1
+      *                     every reading is distinct - there is no
+      *                     mode to report, not a genuine tie
+                            string "none" delimited by size
+                                   into csv-line with pointer line-ptr
+                            end-string
+                        else
+                            if mode-count > 1
+                                perform varying k from 1 by 1
+                                        until k > mode-count
+                                    string mode-val(k) delimited by
+                                           size
+                                           into csv-line
+                                           with pointer line-ptr
+                                        on overflow
+                                            display
+                                                "csv line truncated"
+                                    end-string
+                                    if k < mode-count
+                                        string "/" delimited by size
+                                               into csv-line
+                                               with pointer line-ptr
+                                        end-string
+                                    end-if
+                                end-perform
+                            else
+                                string m delimited by size
+                                       into csv-line
+                                       with pointer line-ptr
+                                end-string
+                            end-if
+                        end-if
+                    end-if
+                    write csv-line
+                    close csv-file
+                end-if.
                 end program s21467456.
